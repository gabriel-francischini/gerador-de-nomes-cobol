@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * layout das transacoes de manutencao do cadastro de
+      * clientes, lidas pela pgm02-manutencao. mesmos campos do
+      * cliente (copybooks/cliente.cpy) precedidos do codigo da
+      * acao a aplicar contra o arquivo mestre.
+      *----------------------------------------------------------*
+       01 transacao-cliente.
+           02 codigo-acao pic x(01).
+               88 transacao-inclusao value "I".
+               88 transacao-alteracao value "A".
+               88 transacao-exclusao value "E".
+           02 rg-transacao pic 9(10).
+           02 nome-transacao pic x(30).
+           02 estado-transacao pic x(02).
+           02 cidade-transacao pic x(30).
