@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      * layout do registro de cliente, usado pelo arquivo mestre
+      * ARQUIVO-ENTRADA (pgm01-resolucao) e pelo arquivo de
+      * transacoes lido pela manutencao (pgm02-manutencao).
+      *----------------------------------------------------------*
+       01 cliente.
+           02 rg-do-cliente pic 9(10).
+           02 nome-do-cliente pic x(30).
+           02 estado pic x(02).
+           02 cidade pic x(30).
