@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      * layout do arquivo de referencia CIDADES-VALIDAS, usado
+      * pela pgm01-resolucao para conferir se a combinacao de
+      * estado e cidade do cliente realmente existe.
+      *----------------------------------------------------------*
+       01 cidade-valida.
+           02 chave-cidade-valida.
+               03 estado-valido pic x(02).
+               03 cidade-valida-nome pic x(30).
