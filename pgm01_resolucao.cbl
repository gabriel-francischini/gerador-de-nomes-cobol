@@ -1,3 +1,38 @@
+      *----------------------------------------------------------*
+      * pgm01_resolucao
+      *
+      * emite o relatorio de clientes a partir do arquivo mestre
+      * ARQUIVO-ENTRADA.
+      *
+      * historico de alteracoes
+      *   2026-08-09  rf  quebra de controle por estado, com
+      *                   subtotal "total estado xx: nnn" e
+      *                   total geral de clientes no final.
+      *   2026-08-09  rf  validacao de rg-do-cliente (formato e
+      *                   duplicidade), com listagem separada de
+      *                   clientes rejeitados.
+      *   2026-08-09  rf  ARQUIVO-ENTRADA passou a indexado por
+      *                   rg-do-cliente, permitindo consulta direta
+      *                   a um cliente sem passada sequencial.
+      *   2026-08-09  rf  novo modo de saida CSV (parametro de
+      *                   execucao "CSV"), alternativo ao relatorio
+      *                   impresso.
+      *   2026-08-09  rf  trailer com totais de lidos, impressos e
+      *                   rejeitados ao final do relatorio.
+      *   2026-08-09  rf  checkpoint/restart: pagina, linha e ultimo
+      *                   rg processado sao gravados periodicamente
+      *                   em ARQUIVO-CHECKPOINT, permitindo retomar
+      *                   um run interrompido sem reprocessar tudo.
+      *   2026-08-09  rf  validacao de estado/cidade contra o
+      *                   arquivo de referencia CIDADES-VALIDAS.
+      *   2026-08-09  rf  novo modo de ordenacao ALF (parametro de
+      *                   execucao), imprime por cidade/nome em vez
+      *                   da ordem fisica do arquivo mestre.
+      *   2026-08-09  rf  cabecalho da pagina estampado com data/hora
+      *                   do processamento; ARQUIVO-AUDITORIA passou
+      *                   a registrar uma linha por execucao com
+      *                   data, hora e totais de lidos/impressos.
+      *----------------------------------------------------------*
        identification division.
        program-id. pgm01_resolucao.
 
@@ -5,32 +40,138 @@
        environment division.
        input-output section.
        file-control.
-           select ARQUIVO-ENTRADA assign to disk
+           select arquivo-entrada assign to disk
+               organization is indexed
+               access mode is dynamic
+               record key is rg-do-cliente
+               file status is fs-arquivo-entrada.
+           select relatorio-saida assign to disk.
+           select arquivo-rejeitados assign to disk.
+           select arquivo-csv assign to disk
+               organization is line sequential.
+           select arquivo-checkpoint assign to disk
+               organization is indexed
+               access mode is dynamic
+               record key is chave-checkpoint
+               file status is fs-arquivo-checkpoint.
+           select arquivo-cidades assign to disk
+               organization is indexed
+               access mode is dynamic
+               record key is chave-cidade-valida
+               file status is fs-arquivo-cidades.
+           select arquivo-ordenacao assign to disk.
+           select arquivo-auditoria assign to disk
                organization is line sequential.
-           select RELATORIO-SAIDA assign to disk.
 
        data division.
-       working-storage section.
-      * file section.
-      * fd ARQUIVO-ENTRADA
-      *     label record are standard
-      *value of file-id is "ENTRADA.DAT".
+       file section.
+       fd arquivo-entrada
+           label records are standard.
+           copy "cliente.cpy".
+
+       fd relatorio-saida
+           label records are omitted.
+       01 linha-relatorio pic x(132).
+
+       fd arquivo-rejeitados
+           label records are omitted.
+       01 linha-rejeitados pic x(132).
 
+       fd arquivo-csv
+           label records are omitted.
+       01 linha-csv pic x(100).
 
-       01 cliente.
-           02 rg-do-cliente pic 9(10).
-           02 nome-do-cliente pic x(30).
-           02 estado pic x(02).
-           02 cidade pic x(30).
+       fd arquivo-checkpoint
+           label records are standard.
+       01 registro-checkpoint.
+           02 chave-checkpoint pic x(01).
+           02 pagina-checkpoint pic 9(02).
+           02 linha-checkpoint pic 9(02).
+           02 rg-checkpoint pic 9(10).
+           02 estado-checkpoint pic x(02).
+           02 total-estado-checkpoint pic 9(05).
+           02 total-geral-checkpoint pic 9(07).
+           02 total-lidos-checkpoint pic 9(07).
+           02 total-rejeitados-checkpoint pic 9(07).
 
+       fd arquivo-cidades
+           label records are standard.
+           copy "cidades.cpy".
+
+       fd arquivo-auditoria
+           label records are omitted.
+       01 linha-auditoria pic x(132).
+
+       sd arquivo-ordenacao.
+       01 registro-ordenacao.
+           02 cidade-ordenacao pic x(30).
+           02 nome-ordenacao pic x(30).
+           02 rg-ordenacao pic 9(10).
+           02 estado-ordenacao pic x(02).
 
        working-storage section.
+       77 fs-arquivo-entrada pic x(02) value "00".
+       77 fs-arquivo-checkpoint pic x(02) value "00".
+       77 fs-arquivo-cidades pic x(02) value "00".
        77 fim-de-arquivo pic x(03) value "nao".
+       77 fim-de-ordenacao pic x(03) value "nao".
        77 numero-da-linha pic 9(02) value 25.
        77 numero-da-pagina pic 9(02) values zeroes.
+       77 max-linhas-por-pagina pic 9(02) value 20.
+
+       77 estado-anterior pic x(02) value spaces.
+       77 total-do-estado pic 9(05) value zeroes.
+       77 total-geral-clientes pic 9(07) value zeroes.
+       77 total-clientes-lidos pic 9(07) value zeroes.
+
+       77 sw-cliente-valido pic x(01) value "S".
+           88 cliente-valido value "S".
+           88 cliente-invalido value "N".
+       77 motivo-rejeicao pic x(25) value spaces.
+       77 total-clientes-rejeitados pic 9(07) value zeroes.
+
+       77 parametro-execucao pic x(20) value spaces.
+       77 parametro-saida pic x(03) value spaces.
+       77 parametro-ordenacao pic x(03) value spaces.
+       77 modo-saida pic x(03) value "REL".
+           88 modo-relatorio value "REL".
+           88 modo-csv value "CSV".
+       77 modo-ordenacao pic x(03) value "SEQ".
+           88 ordenacao-sequencial value "SEQ".
+           88 ordenacao-alfabetica value "ALF".
+
+       77 sw-retomando pic x(03) value "nao".
+       77 sw-checkpoint-gravado pic x(03) value "nao".
+       77 sw-achou-checkpoint pic x(03) value "nao".
+       77 ultimo-rg-processado pic 9(10) value zeroes.
+       77 qtd-clientes-desde-checkpoint pic 9(03) value zeroes.
+       77 intervalo-checkpoint pic 9(03) value 1.
+
+       77 sw-rg-encontrado pic x(03) value "nao".
+       77 qtd-rgs-vistos pic 9(05) value zeroes.
+       77 ix-rgs pic 9(05) value zeroes.
+       01 tabela-rgs-vistos.
+           02 rg-visto occurs 10000 times pic 9(10).
+
+       77 data-sistema pic 9(06) value zeroes.
+       77 hora-sistema pic 9(08) value zeroes.
+       77 data-formatada pic x(08) value spaces.
+       77 hora-formatada pic x(08) value spaces.
+
+       01 cliente-atual.
+           02 rg-atual pic 9(10).
+           02 nome-atual pic x(30).
+           02 estado-atual pic x(02).
+           02 cidade-atual pic x(30).
 
        01 carimbo-do-numero-da-pagina.
-           02 filler pic x(70) values spaces.
+           02 filler pic x(10) value spaces.
+           02 filler pic x(06) value "DATA: ".
+           02 carimbo-data pic x(08).
+           02 filler pic x(04) value spaces.
+           02 filler pic x(06) value "HORA: ".
+           02 carimbo-hora pic x(08).
+           02 filler pic x(30) value spaces.
            02 filler pic x(05) value "PAG. ".
            02 carimbo-numero-da-pagina pic ZZ9.
            02 filler pic x(02) value spaces.
@@ -41,6 +182,553 @@
            02 filler pic x(30) value spaces.
 
        01 carimbo-do-cabecalho.
+           02 filler pic x(10) value spaces.
+           02 filler pic x(13) value "TOTAL ESTADO ".
+           02 carimbo-cabecalho-estado pic x(02).
+           02 filler pic x(02) value ": ".
+           02 carimbo-cabecalho-total pic ZZZZ9.
+           02 filler pic x(100) value spaces.
+
+       01 carimbo-do-total-geral.
+           02 filler pic x(10) value spaces.
+           02 filler pic x(24) value "TOTAL GERAL DE CLIENTES:".
+           02 filler pic x(01) value spaces.
+           02 carimbo-total-geral pic ZZZZZZ9.
+           02 filler pic x(90) value spaces.
 
        01 carimbo-do-rg-e-nome.
-       02 filler pic x(10).
+           02 filler pic x(05) value spaces.
+           02 carimbo-rg pic 9(10).
+           02 filler pic x(03) value spaces.
+           02 carimbo-nome pic x(30).
+           02 filler pic x(03) value spaces.
+           02 carimbo-estado pic x(02).
+           02 filler pic x(03) value spaces.
+           02 carimbo-cidade pic x(30).
+           02 filler pic x(30) value spaces.
+
+       01 carimbo-do-titulo-rejeitados.
+           02 filler pic x(27) value spaces.
+           02 filler pic x(25) value "CLIENTES REJEITADOS".
+           02 filler pic x(28) value spaces.
+
+       01 carimbo-do-rejeitado.
+           02 filler pic x(05) value spaces.
+           02 carimbo-rejeitado-rg pic 9(10).
+           02 filler pic x(03) value spaces.
+           02 carimbo-rejeitado-nome pic x(30).
+           02 filler pic x(03) value spaces.
+           02 carimbo-rejeitado-motivo pic x(25).
+           02 filler pic x(56) value spaces.
+
+       01 carimbo-do-cabecalho-csv pic x(23)
+           value "RG,NOME,ESTADO,CIDADE".
+
+       01 carimbo-do-trailer.
+           02 filler pic x(10) value spaces.
+           02 filler pic x(17) value "REGISTROS LIDOS:".
+           02 filler pic x(01) value spaces.
+           02 carimbo-trailer-lidos pic ZZZZZZ9.
+           02 filler pic x(04) value spaces.
+           02 filler pic x(21) value "REGISTROS IMPRESSOS:".
+           02 filler pic x(01) value spaces.
+           02 carimbo-trailer-impressos pic ZZZZZZ9.
+           02 filler pic x(04) value spaces.
+           02 filler pic x(22) value "REGISTROS REJEITADOS:".
+           02 filler pic x(01) value spaces.
+           02 carimbo-trailer-rejeitados pic ZZZZZZ9.
+           02 filler pic x(30) value spaces.
+
+       01 carimbo-da-auditoria.
+           02 filler pic x(06) value "DATA: ".
+           02 carimbo-auditoria-data pic x(08).
+           02 filler pic x(03) value spaces.
+           02 filler pic x(06) value "HORA: ".
+           02 carimbo-auditoria-hora pic x(08).
+           02 filler pic x(03) value spaces.
+           02 filler pic x(08) value "LIDOS: ".
+           02 carimbo-auditoria-lidos pic ZZZZZZ9.
+           02 filler pic x(03) value spaces.
+           02 filler pic x(12) value "IMPRESSOS: ".
+           02 carimbo-auditoria-impressos pic ZZZZZZ9.
+           02 filler pic x(30) value spaces.
+
+
+       procedure division.
+
+       0000-mainline.
+           perform 1000-inicializa thru 1000-fim.
+           if ordenacao-sequencial
+               perform 2000-processa-cliente thru 2000-fim
+                   until fim-de-arquivo = "sim"
+               perform 3000-finaliza thru 3000-fim
+           else
+               perform 4000-processa-ordenado thru 4000-fim
+           end-if.
+           stop run.
+
+       1000-inicializa.
+           perform 1060-formata-data-hora thru 1060-fim.
+           open extend arquivo-auditoria.
+           accept parametro-execucao from command-line.
+           move spaces to parametro-saida parametro-ordenacao.
+           unstring parametro-execucao delimited by all spaces
+               into parametro-saida parametro-ordenacao
+           end-unstring.
+           if parametro-saida = "CSV" or parametro-ordenacao = "CSV"
+               move "CSV" to modo-saida
+           else
+               move "REL" to modo-saida
+           end-if.
+           if parametro-saida = "ALF" or parametro-ordenacao = "ALF"
+               move "ALF" to modo-ordenacao
+           else
+               move "SEQ" to modo-ordenacao
+           end-if.
+           open input arquivo-entrada.
+           if fs-arquivo-entrada not = "00"
+               display "ARQUIVO-ENTRADA: ERRO NA ABERTURA - STATUS "
+                   fs-arquivo-entrada
+               stop run
+           end-if.
+           open input arquivo-cidades.
+           if fs-arquivo-cidades not = "00"
+               display "ARQUIVO-CIDADES: ERRO NA ABERTURA - STATUS "
+                   fs-arquivo-cidades
+               stop run
+           end-if.
+           if ordenacao-sequencial
+               open i-o arquivo-checkpoint
+               if fs-arquivo-checkpoint not = "00"
+                   open output arquivo-checkpoint
+                   close arquivo-checkpoint
+                   open i-o arquivo-checkpoint
+               end-if
+               perform 1050-verifica-checkpoint thru 1050-fim
+           else
+               move "nao" to sw-retomando
+           end-if.
+           if sw-retomando = "sim"
+               perform 1070-reconstroi-duplicados thru 1070-fim
+               open extend arquivo-rejeitados
+               move ultimo-rg-processado to rg-do-cliente
+               start arquivo-entrada key is greater than rg-do-cliente
+                   invalid key move "sim" to fim-de-arquivo
+               end-start
+               if modo-relatorio
+                   open extend relatorio-saida
+               else
+                   open extend arquivo-csv
+               end-if
+           else
+               open output arquivo-rejeitados
+               write linha-rejeitados from carimbo-do-titulo-rejeitados
+               if modo-relatorio
+                   open output relatorio-saida
+                   if ordenacao-sequencial
+                       perform 2270-imprime-cabecalho-pagina
+                           thru 2270-fim
+                   end-if
+               else
+                   open output arquivo-csv
+                   if ordenacao-sequencial
+                       move carimbo-do-cabecalho-csv to linha-csv
+                       write linha-csv
+                   end-if
+               end-if
+           end-if.
+           if ordenacao-sequencial
+               perform 2100-le-cliente thru 2100-fim
+           end-if.
+       1000-fim.
+           exit.
+
+       1050-verifica-checkpoint.
+           move "1" to chave-checkpoint.
+           read arquivo-checkpoint
+               invalid key
+                   move "nao" to sw-retomando
+               not invalid key
+                   move "sim" to sw-retomando
+                   move "sim" to sw-checkpoint-gravado
+                   move pagina-checkpoint to numero-da-pagina
+                   move linha-checkpoint to numero-da-linha
+                   move rg-checkpoint to ultimo-rg-processado
+                   move estado-checkpoint to estado-anterior
+                   move total-estado-checkpoint to total-do-estado
+                   move total-geral-checkpoint to total-geral-clientes
+                   move total-lidos-checkpoint to total-clientes-lidos
+                   move total-rejeitados-checkpoint
+                       to total-clientes-rejeitados
+           end-read.
+       1050-fim.
+           exit.
+
+       1060-formata-data-hora.
+           accept data-sistema from date.
+           accept hora-sistema from time.
+           move spaces to data-formatada hora-formatada.
+           move data-sistema(5:2) to data-formatada(1:2).
+           move "/" to data-formatada(3:1).
+           move data-sistema(3:2) to data-formatada(4:2).
+           move "/" to data-formatada(6:1).
+           move data-sistema(1:2) to data-formatada(7:2).
+           move hora-sistema(1:2) to hora-formatada(1:2).
+           move ":" to hora-formatada(3:1).
+           move hora-sistema(3:2) to hora-formatada(4:2).
+           move ":" to hora-formatada(6:1).
+           move hora-sistema(5:2) to hora-formatada(7:2).
+       1060-fim.
+           exit.
+
+       1070-reconstroi-duplicados.
+           move zeroes to rg-do-cliente.
+           move "nao" to sw-achou-checkpoint.
+           start arquivo-entrada key is greater than rg-do-cliente
+               invalid key move "sim" to fim-de-arquivo
+           end-start.
+           perform 2100-le-cliente thru 2100-fim.
+           perform 1075-registra-rg-existente thru 1075-fim
+               with test after
+               until fim-de-arquivo = "sim"
+                   or sw-achou-checkpoint = "sim".
+           move "nao" to fim-de-arquivo.
+       1070-fim.
+           exit.
+
+       1075-registra-rg-existente.
+           if rg-do-cliente of cliente is numeric
+                   and rg-do-cliente of cliente not = zeroes
+               if qtd-rgs-vistos < 10000
+                   add 1 to qtd-rgs-vistos
+                   move rg-do-cliente of cliente
+                       to rg-visto(qtd-rgs-vistos)
+               end-if
+           end-if.
+           if rg-do-cliente of cliente = ultimo-rg-processado
+               move "sim" to sw-achou-checkpoint
+           end-if.
+           perform 2100-le-cliente thru 2100-fim.
+       1075-fim.
+           exit.
+
+       2000-processa-cliente.
+           move rg-do-cliente of cliente to rg-atual.
+           move nome-do-cliente of cliente to nome-atual.
+           move estado of cliente to estado-atual.
+           move cidade of cliente to cidade-atual.
+           add 1 to total-clientes-lidos.
+           perform 2150-valida-cliente thru 2150-fim.
+           if cliente-invalido
+               perform 2180-imprime-rejeitado thru 2180-fim
+           else
+               if modo-relatorio
+                   perform 2200-verifica-quebra-estado thru 2200-fim
+                   move estado-atual to estado-anterior
+                   add 1 to total-do-estado
+                   perform 2300-imprime-cliente thru 2300-fim
+               else
+                   perform 2310-grava-csv thru 2310-fim
+               end-if
+               add 1 to total-geral-clientes
+           end-if.
+           move rg-atual to ultimo-rg-processado.
+           add 1 to qtd-clientes-desde-checkpoint.
+           if qtd-clientes-desde-checkpoint >= intervalo-checkpoint
+               perform 2900-grava-checkpoint thru 2900-fim
+               move zeroes to qtd-clientes-desde-checkpoint
+           end-if.
+           perform 2100-le-cliente thru 2100-fim.
+       2000-fim.
+           exit.
+
+       2100-le-cliente.
+           read arquivo-entrada next record
+               at end move "sim" to fim-de-arquivo
+           end-read.
+       2100-fim.
+           exit.
+
+       2150-valida-cliente.
+           move "S" to sw-cliente-valido.
+           move spaces to motivo-rejeicao.
+           if rg-atual is not numeric
+                   or rg-atual = zeroes
+               move "N" to sw-cliente-valido
+               move "RG INVALIDO" to motivo-rejeicao
+           else
+               perform 2160-verifica-rg-duplicado thru 2160-fim
+               if cliente-valido
+                   perform 2170-valida-cidade thru 2170-fim
+               end-if
+           end-if.
+       2150-fim.
+           exit.
+
+       2160-verifica-rg-duplicado.
+           move "nao" to sw-rg-encontrado.
+           perform 2165-procura-rg thru 2165-fim
+               varying ix-rgs from 1 by 1
+               until ix-rgs > qtd-rgs-vistos
+                   or sw-rg-encontrado = "sim".
+           if sw-rg-encontrado = "sim"
+               move "N" to sw-cliente-valido
+               move "RG DUPLICADO" to motivo-rejeicao
+           else
+               if qtd-rgs-vistos < 10000
+                   add 1 to qtd-rgs-vistos
+                   move rg-atual to rg-visto(qtd-rgs-vistos)
+               end-if
+           end-if.
+       2160-fim.
+           exit.
+
+       2165-procura-rg.
+           if rg-visto(ix-rgs) = rg-atual
+               move "sim" to sw-rg-encontrado
+           end-if.
+       2165-fim.
+           exit.
+
+       2170-valida-cidade.
+           move estado-atual to estado-valido.
+           move cidade-atual to cidade-valida-nome.
+           read arquivo-cidades
+               invalid key
+                   move "N" to sw-cliente-valido
+                   move "CIDADE/ESTADO INVALIDO" to motivo-rejeicao
+           end-read.
+       2170-fim.
+           exit.
+
+       2180-imprime-rejeitado.
+           move rg-atual to carimbo-rejeitado-rg.
+           move nome-atual to carimbo-rejeitado-nome.
+           move motivo-rejeicao to carimbo-rejeitado-motivo.
+           write linha-rejeitados from carimbo-do-rejeitado.
+           add 1 to total-clientes-rejeitados.
+       2180-fim.
+           exit.
+
+       2200-verifica-quebra-estado.
+           if estado-anterior not = spaces
+                   and estado-atual not = estado-anterior
+               perform 2250-imprime-total-estado thru 2250-fim
+               move zeroes to total-do-estado
+               perform 2270-imprime-cabecalho-pagina thru 2270-fim
+           end-if.
+       2200-fim.
+           exit.
+
+       2250-imprime-total-estado.
+           perform 2260-verifica-quebra-pagina thru 2260-fim.
+           move estado-anterior to carimbo-cabecalho-estado.
+           move total-do-estado to carimbo-cabecalho-total.
+           write linha-relatorio from carimbo-do-cabecalho.
+           add 1 to numero-da-linha.
+       2250-fim.
+           exit.
+
+       2260-verifica-quebra-pagina.
+           if numero-da-linha >= max-linhas-por-pagina
+               perform 2270-imprime-cabecalho-pagina thru 2270-fim
+           end-if.
+       2260-fim.
+           exit.
+
+       2270-imprime-cabecalho-pagina.
+           add 1 to numero-da-pagina.
+           move numero-da-pagina to carimbo-numero-da-pagina.
+           move data-formatada to carimbo-data.
+           move hora-formatada to carimbo-hora.
+           write linha-relatorio from carimbo-do-titulo
+               after advancing page.
+           write linha-relatorio from carimbo-do-numero-da-pagina.
+           move 2 to numero-da-linha.
+       2270-fim.
+           exit.
+
+       2300-imprime-cliente.
+           perform 2260-verifica-quebra-pagina thru 2260-fim.
+           move rg-atual to carimbo-rg.
+           move nome-atual to carimbo-nome.
+           move estado-atual to carimbo-estado.
+           move cidade-atual to carimbo-cidade.
+           write linha-relatorio from carimbo-do-rg-e-nome.
+           add 1 to numero-da-linha.
+       2300-fim.
+           exit.
+
+       2310-grava-csv.
+           move spaces to linha-csv.
+           string
+                   rg-atual delimited by size
+                   "," delimited by size
+                   function trim(nome-atual) delimited by size
+                   "," delimited by size
+                   estado-atual delimited by size
+                   "," delimited by size
+                   function trim(cidade-atual) delimited by size
+               into linha-csv
+           end-string.
+           write linha-csv.
+       2310-fim.
+           exit.
+
+       2900-grava-checkpoint.
+           move "1" to chave-checkpoint.
+           move numero-da-pagina to pagina-checkpoint.
+           move numero-da-linha to linha-checkpoint.
+           move ultimo-rg-processado to rg-checkpoint.
+           move estado-anterior to estado-checkpoint.
+           move total-do-estado to total-estado-checkpoint.
+           move total-geral-clientes to total-geral-checkpoint.
+           move total-clientes-lidos to total-lidos-checkpoint.
+           move total-clientes-rejeitados
+               to total-rejeitados-checkpoint.
+           if sw-checkpoint-gravado = "sim"
+               rewrite registro-checkpoint
+           else
+               write registro-checkpoint
+               move "sim" to sw-checkpoint-gravado
+           end-if.
+       2900-fim.
+           exit.
+
+       3000-finaliza.
+           if modo-relatorio
+               if estado-anterior not = spaces
+                   perform 2250-imprime-total-estado thru 2250-fim
+               end-if
+               perform 2260-verifica-quebra-pagina thru 2260-fim
+               move total-geral-clientes to carimbo-total-geral
+               write linha-relatorio from carimbo-do-total-geral
+               add 1 to numero-da-linha
+               perform 2260-verifica-quebra-pagina thru 2260-fim
+               move total-clientes-lidos to carimbo-trailer-lidos
+               move total-geral-clientes to carimbo-trailer-impressos
+               move total-clientes-rejeitados
+                   to carimbo-trailer-rejeitados
+               write linha-relatorio from carimbo-do-trailer
+               close relatorio-saida
+           else
+               close arquivo-csv
+           end-if.
+           if sw-checkpoint-gravado = "sim"
+               move "1" to chave-checkpoint
+               delete arquivo-checkpoint record
+           end-if.
+           perform 5000-grava-auditoria thru 5000-fim.
+           close arquivo-entrada.
+           close arquivo-rejeitados.
+           close arquivo-checkpoint.
+           close arquivo-cidades.
+           close arquivo-auditoria.
+       3000-fim.
+           exit.
+
+       4000-processa-ordenado.
+           sort arquivo-ordenacao
+               on ascending key cidade-ordenacao
+               on ascending key nome-ordenacao
+               input procedure is 4100-fornece-registros thru 4110-fim
+               output procedure is 4200-recebe-registros thru 4220-fim.
+           perform 4900-finaliza-ordenado thru 4900-fim.
+       4000-fim.
+           exit.
+
+       4100-fornece-registros.
+           perform 2100-le-cliente thru 2100-fim.
+           perform 4110-fornece-um-registro thru 4110-fim
+               until fim-de-arquivo = "sim".
+       4100-fim.
+           exit.
+
+       4110-fornece-um-registro.
+           move rg-do-cliente of cliente to rg-atual.
+           move nome-do-cliente of cliente to nome-atual.
+           move estado of cliente to estado-atual.
+           move cidade of cliente to cidade-atual.
+           add 1 to total-clientes-lidos.
+           perform 2150-valida-cliente thru 2150-fim.
+           if cliente-invalido
+               perform 2180-imprime-rejeitado thru 2180-fim
+           else
+               move cidade-atual to cidade-ordenacao
+               move nome-atual to nome-ordenacao
+               move rg-atual to rg-ordenacao
+               move estado-atual to estado-ordenacao
+               release registro-ordenacao
+           end-if.
+           perform 2100-le-cliente thru 2100-fim.
+       4110-fim.
+           exit.
+
+       4200-recebe-registros.
+           if modo-relatorio
+               perform 2270-imprime-cabecalho-pagina thru 2270-fim
+           else
+               move carimbo-do-cabecalho-csv to linha-csv
+               write linha-csv
+           end-if.
+           move "nao" to fim-de-ordenacao.
+           perform 4210-retorna-um-registro thru 4210-fim.
+           perform 4220-processa-registro-ordenado thru 4220-fim
+               until fim-de-ordenacao = "sim".
+       4200-fim.
+           exit.
+
+       4210-retorna-um-registro.
+           return arquivo-ordenacao
+               at end move "sim" to fim-de-ordenacao
+           end-return.
+       4210-fim.
+           exit.
+
+       4220-processa-registro-ordenado.
+           move rg-ordenacao to rg-atual.
+           move nome-ordenacao to nome-atual.
+           move estado-ordenacao to estado-atual.
+           move cidade-ordenacao to cidade-atual.
+           if modo-relatorio
+               perform 2300-imprime-cliente thru 2300-fim
+           else
+               perform 2310-grava-csv thru 2310-fim
+           end-if.
+           add 1 to total-geral-clientes.
+           perform 4210-retorna-um-registro thru 4210-fim.
+       4220-fim.
+           exit.
+
+       4900-finaliza-ordenado.
+           if modo-relatorio
+               perform 2260-verifica-quebra-pagina thru 2260-fim
+               move total-geral-clientes to carimbo-total-geral
+               write linha-relatorio from carimbo-do-total-geral
+               add 1 to numero-da-linha
+               perform 2260-verifica-quebra-pagina thru 2260-fim
+               move total-clientes-lidos to carimbo-trailer-lidos
+               move total-geral-clientes to carimbo-trailer-impressos
+               move total-clientes-rejeitados
+                   to carimbo-trailer-rejeitados
+               write linha-relatorio from carimbo-do-trailer
+               close relatorio-saida
+           else
+               close arquivo-csv
+           end-if.
+           perform 5000-grava-auditoria thru 5000-fim.
+           close arquivo-entrada.
+           close arquivo-rejeitados.
+           close arquivo-cidades.
+           close arquivo-auditoria.
+       4900-fim.
+           exit.
+
+       5000-grava-auditoria.
+           move data-formatada to carimbo-auditoria-data.
+           move hora-formatada to carimbo-auditoria-hora.
+           move total-clientes-lidos to carimbo-auditoria-lidos.
+           move total-geral-clientes to carimbo-auditoria-impressos.
+           write linha-auditoria from carimbo-da-auditoria.
+       5000-fim.
+           exit.
