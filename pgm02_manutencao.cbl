@@ -0,0 +1,290 @@
+      *----------------------------------------------------------*
+      * pgm02_manutencao
+      *
+      * aplica as transacoes de inclusao, alteracao e exclusao do
+      * arquivo ARQUIVO-TRANSACOES contra o arquivo mestre
+      * ARQUIVO-ENTRADA, gerando um log das alteracoes aplicadas.
+      * deve ser executado antes da pgm01_resolucao.
+      *
+      * historico de alteracoes
+      *   2026-08-09  rf  versao inicial.
+      *----------------------------------------------------------*
+       identification division.
+       program-id. pgm02_manutencao.
+
+
+       environment division.
+       input-output section.
+       file-control.
+           select arquivo-entrada assign to disk
+               organization is indexed
+               access mode is dynamic
+               record key is rg-do-cliente
+               file status is fs-arquivo-entrada.
+           select arquivo-transacoes assign to disk
+               organization is line sequential
+               file status is fs-arquivo-transacoes.
+           select arquivo-log assign to disk.
+           select arquivo-cidades assign to disk
+               organization is indexed
+               access mode is dynamic
+               record key is chave-cidade-valida
+               file status is fs-arquivo-cidades.
+
+       data division.
+       file section.
+       fd arquivo-entrada
+           label records are standard.
+           copy "cliente.cpy".
+
+       fd arquivo-transacoes
+           label records are standard.
+           copy "transacao.cpy".
+
+       fd arquivo-log
+           label records are omitted.
+       01 linha-log pic x(132).
+
+       fd arquivo-cidades
+           label records are standard.
+           copy "cidades.cpy".
+
+       working-storage section.
+       77 fs-arquivo-entrada pic x(02) value "00".
+       77 fs-arquivo-transacoes pic x(02) value "00".
+       77 fs-arquivo-cidades pic x(02) value "00".
+       77 fim-de-transacoes pic x(03) value "nao".
+       77 total-inclusoes pic 9(07) value zeroes.
+       77 total-alteracoes pic 9(07) value zeroes.
+       77 total-exclusoes pic 9(07) value zeroes.
+       77 total-transacoes-invalidas pic 9(07) value zeroes.
+       77 acao-log pic x(18) value spaces.
+       77 resultado-log pic x(25) value spaces.
+       77 sw-transacao-valida pic x(01) value "S".
+           88 transacao-dados-validos value "S".
+           88 transacao-dados-invalidos value "N".
+       77 motivo-invalido pic x(25) value spaces.
+
+       01 carimbo-do-titulo-log.
+           02 filler pic x(05) value spaces.
+           02 filler pic x(40)
+               value "log de manutencao do cadastro de cliente".
+           02 filler pic x(87) value spaces.
+
+       01 carimbo-da-linha-log.
+           02 carimbo-log-acao pic x(18).
+           02 carimbo-log-rg pic 9(10).
+           02 filler pic x(01) value spaces.
+           02 carimbo-log-nome pic x(30).
+           02 filler pic x(01) value spaces.
+           02 carimbo-log-resultado pic x(25).
+           02 filler pic x(47) value spaces.
+
+       01 carimbo-do-total-log.
+           02 filler pic x(05) value spaces.
+           02 filler pic x(14) value "total lidas: ".
+           02 carimbo-log-total-lidas pic ZZZZZZ9.
+           02 filler pic x(04) value spaces.
+           02 filler pic x(14) value "inclusoes: ".
+           02 carimbo-log-total-inclusoes pic ZZZZZZ9.
+           02 filler pic x(04) value spaces.
+           02 filler pic x(14) value "alteracoes: ".
+           02 carimbo-log-total-alteracoes pic ZZZZZZ9.
+           02 filler pic x(04) value spaces.
+           02 filler pic x(14) value "exclusoes: ".
+           02 carimbo-log-total-exclusoes pic ZZZZZZ9.
+           02 filler pic x(04) value spaces.
+           02 filler pic x(14) value "invalidas: ".
+           02 carimbo-log-total-invalidas pic ZZZZZZ9.
+           02 filler pic x(02) value spaces.
+
+
+       procedure division.
+
+       0000-mainline.
+           perform 1000-inicializa thru 1000-fim.
+           perform 2000-processa-transacao thru 2000-fim
+               until fim-de-transacoes = "sim".
+           perform 3000-finaliza thru 3000-fim.
+           stop run.
+
+       1000-inicializa.
+           open i-o arquivo-entrada.
+           if fs-arquivo-entrada = "35"
+               open output arquivo-entrada
+               close arquivo-entrada
+               open i-o arquivo-entrada
+               if fs-arquivo-entrada not = "00"
+                   display "ARQUIVO-ENTRADA: ERRO NA ABERTURA - STATUS "
+                       fs-arquivo-entrada
+                   stop run
+               end-if
+           else
+               if fs-arquivo-entrada not = "00"
+                   display "ARQUIVO-ENTRADA: ERRO NA ABERTURA - STATUS "
+                       fs-arquivo-entrada
+                   stop run
+               end-if
+           end-if.
+           open input arquivo-transacoes.
+           if fs-arquivo-transacoes not = "00"
+               display "ARQUIVO-TRANSACOES: ERRO NA ABERTURA - STATUS "
+                   fs-arquivo-transacoes
+               stop run
+           end-if.
+           open input arquivo-cidades.
+           if fs-arquivo-cidades not = "00"
+               display "ARQUIVO-CIDADES: ERRO NA ABERTURA - STATUS "
+                   fs-arquivo-cidades
+               stop run
+           end-if.
+           open output arquivo-log.
+           write linha-log from carimbo-do-titulo-log.
+           perform 2100-le-transacao thru 2100-fim.
+       1000-fim.
+           exit.
+
+       2000-processa-transacao.
+           evaluate true
+               when transacao-inclusao
+                   perform 2200-inclui-cliente thru 2200-fim
+               when transacao-alteracao
+                   perform 2300-altera-cliente thru 2300-fim
+               when transacao-exclusao
+                   perform 2400-exclui-cliente thru 2400-fim
+               when other
+                   perform 2500-transacao-invalida thru 2500-fim
+           end-evaluate.
+           perform 2100-le-transacao thru 2100-fim.
+       2000-fim.
+           exit.
+
+       2100-le-transacao.
+           read arquivo-transacoes
+               at end move "sim" to fim-de-transacoes
+           end-read.
+       2100-fim.
+           exit.
+
+       2150-valida-dados-transacao.
+           move "S" to sw-transacao-valida.
+           move spaces to motivo-invalido.
+           if rg-transacao is not numeric
+                   or rg-transacao = zeroes
+               move "N" to sw-transacao-valida
+               move "RG INVALIDO" to motivo-invalido
+           else
+               move estado-transacao to estado-valido
+               move cidade-transacao to cidade-valida-nome
+               read arquivo-cidades
+                   invalid key
+                       move "N" to sw-transacao-valida
+                       move "CIDADE/ESTADO INVALIDO" to motivo-invalido
+               end-read
+           end-if.
+       2150-fim.
+           exit.
+
+       2200-inclui-cliente.
+           move "INCLUSAO" to acao-log.
+           move rg-transacao to rg-do-cliente.
+           perform 2150-valida-dados-transacao thru 2150-fim.
+           if transacao-dados-invalidos
+               add 1 to total-transacoes-invalidas
+               move motivo-invalido to resultado-log
+           else
+               move nome-transacao to nome-do-cliente
+               move estado-transacao to estado
+               move cidade-transacao to cidade
+               write cliente
+                   invalid key
+                       add 1 to total-transacoes-invalidas
+                       move "RG JA EXISTE" to resultado-log
+                   not invalid key
+                       add 1 to total-inclusoes
+                       move "INCLUIDO" to resultado-log
+               end-write
+           end-if.
+           perform 2600-grava-log thru 2600-fim.
+       2200-fim.
+           exit.
+
+       2300-altera-cliente.
+           move rg-transacao to rg-do-cliente.
+           move "ALTERACAO" to acao-log.
+           read arquivo-entrada
+               invalid key
+                   add 1 to total-transacoes-invalidas
+                   move "RG NAO ENCONTRADO" to resultado-log
+               not invalid key
+                   perform 2150-valida-dados-transacao thru 2150-fim
+                   if transacao-dados-invalidos
+                       add 1 to total-transacoes-invalidas
+                       move motivo-invalido to resultado-log
+                   else
+                       move nome-transacao to nome-do-cliente
+                       move estado-transacao to estado
+                       move cidade-transacao to cidade
+                       rewrite cliente
+                           invalid key
+                               add 1 to total-transacoes-invalidas
+                               move "FALHA NA GRAVACAO" to resultado-log
+                           not invalid key
+                               add 1 to total-alteracoes
+                               move "ALTERADO" to resultado-log
+                       end-rewrite
+                   end-if
+           end-read.
+           perform 2600-grava-log thru 2600-fim.
+       2300-fim.
+           exit.
+
+       2400-exclui-cliente.
+           move rg-transacao to rg-do-cliente.
+           move "EXCLUSAO" to acao-log.
+           delete arquivo-entrada record
+               invalid key
+                   add 1 to total-transacoes-invalidas
+                   move "RG NAO ENCONTRADO" to resultado-log
+               not invalid key
+                   add 1 to total-exclusoes
+                   move "EXCLUIDO" to resultado-log
+           end-delete.
+           perform 2600-grava-log thru 2600-fim.
+       2400-fim.
+           exit.
+
+       2500-transacao-invalida.
+           move rg-transacao to rg-do-cliente.
+           add 1 to total-transacoes-invalidas.
+           move "CODIGO INVALIDO" to acao-log.
+           move "REJEITADA" to resultado-log.
+           perform 2600-grava-log thru 2600-fim.
+       2500-fim.
+           exit.
+
+       2600-grava-log.
+           move acao-log to carimbo-log-acao.
+           move rg-do-cliente to carimbo-log-rg.
+           move nome-transacao to carimbo-log-nome.
+           move resultado-log to carimbo-log-resultado.
+           write linha-log from carimbo-da-linha-log.
+       2600-fim.
+           exit.
+
+       3000-finaliza.
+           compute carimbo-log-total-lidas =
+               total-inclusoes + total-alteracoes
+               + total-exclusoes + total-transacoes-invalidas.
+           move total-inclusoes to carimbo-log-total-inclusoes.
+           move total-alteracoes to carimbo-log-total-alteracoes.
+           move total-exclusoes to carimbo-log-total-exclusoes.
+           move total-transacoes-invalidas
+               to carimbo-log-total-invalidas.
+           write linha-log from carimbo-do-total-log.
+           close arquivo-entrada.
+           close arquivo-transacoes.
+           close arquivo-cidades.
+           close arquivo-log.
+       3000-fim.
+           exit.
